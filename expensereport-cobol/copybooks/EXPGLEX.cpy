@@ -0,0 +1,22 @@
+000010*****************************************************************
+000020*  EXPGLEX.CPY
+000030*
+000040*  RECORD LAYOUT FOR THE GENERAL-LEDGER POSTING EXTRACT FILE
+000050*  (DD EXPGLEX).  ONE RECORD SUMMARIZES ONE EXPENSE TYPE'S
+000060*  CONVERTED-TO-HOME-CURRENCY TOTAL FOR ONE EMPLOYEE REPORT,
+000070*  MAPPED TO THE GL ACCOUNT CODE THAT TYPE POSTS TO, SO THE
+000080*  ACCOUNTING SYSTEM CAN PICK THIS FILE UP AND POST THE DAY'S
+000090*  TRAVEL EXPENSES WITHOUT MANUAL RE-ENTRY.
+000100*
+000110*  MODIFICATION HISTORY
+000120*  DATE       INIT DESCRIPTION
+000130*  ---------- ---- ------------------------------------------
+000140*  2026-08-09 CAH  ORIGINAL VERSION.
+000150*****************************************************************
+000160 01  EXPGLEX-RECORD.
+000170     05  EXPGLEX-REPORT-NO                PIC 9(06).
+000180     05  EXPGLEX-EMP-ID                    PIC X(06).
+000190     05  EXPGLEX-GL-ACCOUNT                PIC X(08).
+000200     05  EXPGLEX-TYPE-NAME                 PIC X(11).
+000210     05  EXPGLEX-AMOUNT                    PIC 9(10).
+000220     05  FILLER                            PIC X(39).
