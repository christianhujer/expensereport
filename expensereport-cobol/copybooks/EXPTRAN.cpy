@@ -0,0 +1,36 @@
+000010*****************************************************************
+000020*  EXPTRAN.CPY
+000030*
+000040*  RECORD LAYOUT FOR THE EXPENSE TRANSACTION INPUT FILE (DD
+000050*  EXPTRANS).  EACH EMPLOYEE'S SUBMISSION BEGINS WITH ONE HEADER
+000060*  RECORD (EXPTRAN-REC-TYPE = 'H') IDENTIFYING THE EMPLOYEE AND
+000070*  TRIP, FOLLOWED BY ONE DETAIL RECORD (EXPTRAN-REC-TYPE = 'D')
+000080*  PER EXPENSE LINE ITEM SUBMITTED.
+000090*
+000100*  MODIFICATION HISTORY
+000110*  DATE       INIT DESCRIPTION
+000120*  ---------- ---- ------------------------------------------
+000130*  2026-08-09 CAH  ORIGINAL VERSION.
+000140*  2026-08-09 CAH  ADDED HEADER RECORD (EMPLOYEE/TRIP DATA) IN
+000150*                  FRONT OF EACH GROUP OF DETAIL RECORDS.
+000160*  2026-08-09 CAH  ADDED A CURRENCY CODE TO THE DETAIL RECORD SO
+000170*                  FOREIGN-CURRENCY LINES CAN BE CONVERTED TO
+000180*                  HOME CURRENCY BEFORE THEY ARE TOTALED.
+000190*****************************************************************
+000200 01  EXPTRAN-RECORD.
+000210     05  EXPTRAN-REC-TYPE                PIC X(01).
+000220         88  EXPTRAN-HEADER-REC                    VALUE 'H'.
+000230         88  EXPTRAN-DETAIL-REC                    VALUE 'D'.
+000240     05  EXPTRAN-HEADER-DATA.
+000250         10  EXPTRAN-EMP-ID               PIC X(06).
+000260         10  EXPTRAN-EMP-NAME              PIC X(20).
+000270         10  EXPTRAN-DEPARTMENT            PIC X(10).
+000280         10  EXPTRAN-TRIP-START            PIC X(08).
+000290         10  EXPTRAN-TRIP-END              PIC X(08).
+000300         10  EXPTRAN-REPORT-NO             PIC 9(06).
+000310         10  FILLER                        PIC X(21).
+000320     05  EXPTRAN-DETAIL-DATA REDEFINES EXPTRAN-HEADER-DATA.
+000330         10  EXPTRAN-TYPE                  PIC 9(01).
+000340         10  EXPTRAN-AMOUNT                PIC 9(10).
+000350         10  EXPTRAN-CURRENCY              PIC X(03).
+000360         10  FILLER                        PIC X(65).
