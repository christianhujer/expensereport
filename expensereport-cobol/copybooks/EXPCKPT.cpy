@@ -0,0 +1,25 @@
+000010*****************************************************************
+000020*  EXPCKPT.CPY
+000030*
+000040*  RECORD LAYOUT FOR THE BATCH CHECKPOINT FILE (DD EXPCKPT).
+000050*  ONE RECORD IS WRITTEN EACH TIME AN EMPLOYEE REPORT FINISHES
+000060*  PRINTING, SO A RESTARTED RUN CAN SKIP FORWARD PAST EVERY
+000070*  REPORT ALREADY COMPLETED INSTEAD OF REPROCESSING THE WHOLE
+000080*  EXPTRANS FILE FROM THE BEGINNING.
+000090*
+000100*  MODIFICATION HISTORY
+000110*  DATE       INIT DESCRIPTION
+000120*  ---------- ---- ------------------------------------------
+000130*  2026-08-09 CAH  ORIGINAL VERSION.
+000140*  2026-08-09 CAH  ADDED THE RUNNING BATCH CONTROL TOTALS SO A
+000150*                  RESTARTED RUN CAN PICK UP THE PRIOR RUN'S
+000160*                  GRAND TOTALS INSTEAD OF STARTING OVER AT ZERO.
+000170*****************************************************************
+000180 01  EXPCKPT-RECORD.
+000190     05  EXPCKPT-REPORT-NO                PIC 9(06).
+000200     05  EXPCKPT-EMP-ID                    PIC X(06).
+000210     05  EXPCKPT-GRAND-TOTAL               PIC 9(12).
+000220     05  EXPCKPT-GRAND-MEALS               PIC 9(12).
+000230     05  EXPCKPT-REPORT-COUNT              PIC 9(05).
+000240     05  EXPCKPT-OVER-LIMIT-COUNT          PIC 9(05).
+000250     05  FILLER                            PIC X(34).
