@@ -0,0 +1,20 @@
+000010*****************************************************************
+000020*  EXPEXCP.CPY
+000030*
+000040*  RECORD LAYOUT FOR THE POLICY-EXCEPTION OUTPUT FILE (DD
+000050*  EXPEXCP).  ONE RECORD IS WRITTEN FOR EVERY EXPENSE LINE THAT
+000060*  EXCEEDS ITS TYPE'S POLICY LIMIT, FOR ROUTING TO THE MANAGER
+000070*  APPROVAL QUEUE.
+000080*
+000090*  MODIFICATION HISTORY
+000100*  DATE       INIT DESCRIPTION
+000110*  ---------- ---- ------------------------------------------
+000120*  2026-08-09 CAH  ORIGINAL VERSION.
+000130*****************************************************************
+000140 01  EXPEXCP-RECORD.
+000150     05  EXPEXCP-EMP-ID                   PIC X(06).
+000160     05  EXPEXCP-EMP-NAME                 PIC X(20).
+000170     05  EXPEXCP-REPORT-NO                PIC 9(06).
+000180     05  EXPEXCP-TYPE-NAME                PIC X(11).
+000190     05  EXPEXCP-AMOUNT                   PIC 9(10).
+000200     05  FILLER                           PIC X(27).
