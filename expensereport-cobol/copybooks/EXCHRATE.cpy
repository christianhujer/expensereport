@@ -0,0 +1,18 @@
+000010*****************************************************************
+000020*  EXCHRATE.CPY
+000030*
+000040*  RECORD LAYOUT FOR THE DAILY EXCHANGE-RATE INPUT FILE (DD
+000050*  EXCHRATE).  ONE RECORD PER CURRENCY GIVES THE RATE TO
+000060*  MULTIPLY A FOREIGN-CURRENCY AMOUNT BY TO CONVERT IT TO HOME
+000070*  CURRENCY (USD).  THE HOME CURRENCY ITSELF IS CARRIED WITH A
+000080*  RATE OF 1.000000 SO IT NEEDS NO SPECIAL CASE ON LOOKUP.
+000090*
+000100*  MODIFICATION HISTORY
+000110*  DATE       INIT DESCRIPTION
+000120*  ---------- ---- ------------------------------------------
+000130*  2026-08-09 CAH  ORIGINAL VERSION.
+000140*****************************************************************
+000150 01  EXCHRATE-RECORD.
+000160     05  EXCHRATE-CURRENCY                PIC X(03).
+000170     05  EXCHRATE-RATE                    PIC 9(03)V9(06).
+000180     05  FILLER                           PIC X(68).
