@@ -0,0 +1,14 @@
+000010*****************************************************************
+000020*  EXPRPT.CPY
+000030*
+000040*  RECORD LAYOUT FOR THE EXPENSE REPORT PRINT FILE (DD EXPRPT).
+000050*  A SINGLE FLAT PRINT LINE IS USED; CALLERS MOVE THE FORMATTED
+000060*  TEXT OF EACH REPORT LINE INTO EXPRPT-LINE BEFORE WRITING.
+000070*
+000080*  MODIFICATION HISTORY
+000090*  DATE       INIT DESCRIPTION
+000100*  ---------- ---- ------------------------------------------
+000110*  2026-08-09 CAH  ORIGINAL VERSION.
+000120*****************************************************************
+000130 01  EXPRPT-RECORD.
+000140     05  EXPRPT-LINE                     PIC X(080).
