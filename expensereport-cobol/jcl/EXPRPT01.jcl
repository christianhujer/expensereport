@@ -0,0 +1,98 @@
+//EXPRPT01 JOB (ACCTNO,DEPT),'TRAVEL EXPENSE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*****************************************************************
+//*  JOB NAME   : EXPRPT01
+//*  PURPOSE    : DAILY SCHEDULED RUN OF THE TRAVEL EXPENSE REPORT
+//*               PROGRAM EXPRPT01.  READS THE DAY'S EXPENSE
+//*               TRANSACTION FILE AND THE DAILY EXCHANGE-RATE
+//*               FILE, PRODUCES THE PRINTED EXPENSE REPORT, THE
+//*               MANAGER APPROVAL EXCEPTION FILE, THE RESTART
+//*               CHECKPOINT FILE, AND THE GL POSTING EXTRACT PICKED
+//*               UP BY THE ACCOUNTING SYSTEM.
+//*
+//*  RESTART    : TO RESTART A RUN THAT ABENDED PARTWAY THROUGH THE
+//*               BATCH, RESUBMIT THIS JOB WITH THE EXPSTEP PARM
+//*               CHANGED TO PARM='RESTART', AND OVERRIDE THE EXPCKPT,
+//*               EXPEXCP, AND EXPGLEX DDS BELOW TO POINT AT THIS SAME
+//*               DAY'S GENERATION (0) WITH DISP=(MOD,CATLG,CATLG) SO
+//*               THE RERUN APPENDS TO EACH FILE'S PARTIAL TRAIL
+//*               INSTEAD OF STARTING A FRESH, EMPTY GENERATION.
+//*               EXPRPT01 WILL READ THE EXPCKPT FILE, SKIP PAST EVERY
+//*               REPORT ALREADY CHECKPOINTED, AND RESUME WITH THE
+//*               NEXT - EXTENDING THE SAME EXPEXCP AND EXPGLEX
+//*               GENERATIONS THE ABORTED RUN WAS WRITING TO SO EACH
+//*               DAY'S EXCEPTION FILE AND GL EXTRACT STAY IN ONE
+//*               GENERATION REGARDLESS OF HOW MANY RUNS IT TOOK.
+//*
+//*  MODIFICATION HISTORY
+//*  DATE       INIT DESCRIPTION
+//*  ---------- ---- ------------------------------------------
+//*  2026-08-09 CAH  ORIGINAL VERSION.
+//*  2026-08-09 CAH  MADE EXPCKPT A GDG SO EACH DAY'S NORMAL RUN
+//*                  STARTS FROM AN EMPTY CHECKPOINT GENERATION
+//*                  INSTEAD OF APPENDING TO A SINGLE DATASET THAT
+//*                  NEVER GETS CLEARED.
+//*  2026-08-09 CAH  RENAMED THE PROGRAM TO EXPRPT01 TO MATCH ITS
+//*                  8-CHARACTER LOAD-MODULE NAME.  ADDED EVEN TO
+//*                  PAGEOPS'S COND SO THE PAGE STILL GOES OUT WHEN
+//*                  EXPSTEP ABENDS, NOT JUST WHEN IT ENDS WITH A
+//*                  NONZERO RETURN CODE.  DOCUMENTED THAT A RESTART
+//*                  MUST ALSO OVERRIDE THE EXPEXCP AND EXPGLEX DDS
+//*                  TO THE CURRENT DAY'S GENERATION, NOW THAT THE
+//*                  PROGRAM EXTENDS THOSE FILES ON RESTART TOO.
+//*  2026-08-09 CAH  CHANGED THE EXPEXCP, EXPCKPT, AND EXPGLEX DD
+//*                  ABNORMAL DISPOSITIONS FROM DELETE TO CATLG SO AN
+//*                  ABENDING RUN LEAVES THE PARTIAL GENERATION IN
+//*                  PLACE FOR A PARM='RESTART' RESUBMISSION TO
+//*                  EXTEND, INSTEAD OF HAVING MVS DELETE THE VERY
+//*                  DATA THE RESTART IS MEANT TO RECOVER.
+//*****************************************************************
+//*
+//EXPSTEP  EXEC PGM=EXPRPT01
+//STEPLIB  DD DSN=PROD.EXPRPT.LOADLIB,DISP=SHR
+//PRTOUT   OUTPUT DEST=TRAVELPRT,CLASS=A
+//EXPTRANS DD DSN=PROD.EXPRPT.TRANS.DAILY,DISP=SHR
+//EXCHRATE DD DSN=PROD.EXPRPT.EXCHRATE.DAILY,DISP=SHR
+//EXPRPT   DD SYSOUT=*,
+//            OUTPUT=(*.PRTOUT)
+//*        NORMAL (NON-RESTART) RUN - NEW GENERATION EACH DAY SO
+//*        THIS RUN'S OPEN OUTPUT STARTS FROM AN EMPTY EXCEPTION
+//*        FILE.  FOR A PARM='RESTART' RESUBMISSION, OVERRIDE THIS
+//*        DD TO DSN=PROD.EXPRPT.EXCEPT.DAILY(0),DISP=(MOD,CATLG,CATLG)
+//*        SO THE RERUN EXTENDS TODAY'S GENERATION INSTEAD OF
+//*        STARTING A SECOND, DISCONNECTED ONE.
+//EXPEXCP  DD DSN=PROD.EXPRPT.EXCEPT.DAILY(+1),
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*        NORMAL (NON-RESTART) RUN - NEW GENERATION EACH DAY SO
+//*        THIS RUN'S OPEN OUTPUT STARTS FROM AN EMPTY CHECKPOINT
+//*        FILE.  FOR A PARM='RESTART' RESUBMISSION, OVERRIDE THIS
+//*        DD TO DSN=PROD.EXPRPT.CKPT.DAILY(0),DISP=(MOD,CATLG,CATLG)
+//*        SO THE RERUN READS AND THEN APPENDS TO TODAY'S GENERATION.
+//EXPCKPT  DD DSN=PROD.EXPRPT.CKPT.DAILY(+1),
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*        NORMAL (NON-RESTART) RUN - NEW GENERATION EACH DAY SO
+//*        THIS RUN'S OPEN OUTPUT STARTS FROM AN EMPTY GL EXTRACT
+//*        FILE.  FOR A PARM='RESTART' RESUBMISSION, OVERRIDE THIS
+//*        DD TO DSN=PROD.EXPRPT.GLEXTR.DAILY(0),DISP=(MOD,CATLG,CATLG)
+//*        SO THE RERUN EXTENDS TODAY'S GENERATION INSTEAD OF
+//*        STARTING A SECOND, DISCONNECTED ONE.
+//EXPGLEX  DD DSN=PROD.EXPRPT.GLEXTR.DAILY(+1),
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//*****************************************************************
+//*  PAGEOPS - RUNS ONLY WHEN EXPSTEP DID NOT END RC=0.  PAGES THE
+//*  ON-CALL OPERATOR SO A FAILED OR ABENDED RUN IS CAUGHT RIGHT
+//*  AWAY INSTEAD OF A SHORT OR EMPTY REPORT GOING OUT UNNOTICED.
+//*****************************************************************
+//PAGEOPS  EXEC PGM=ALERTOPR,COND=((0,EQ,EXPSTEP),EVEN)
+//SYSIN    DD *
+EXPRPT01 STEP EXPSTEP FAILED - TRAVEL EXPENSE BATCH NOT COMPLETE
+/*
+//SYSOUT   DD SYSOUT=*
