@@ -1,60 +1,739 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EXPENSE-REPORT.
-
-       DATA DIVISION.
-            WORKING-STORAGE SECTION.
-            01 TOTAL PIC 9(10) VALUE 0.
-            01 MEALS PIC 9(10) VALUE 0.
-            01 EXPENSENAME PIC A(11).
-            01 MEALOVEREXPENSESMARKER PIC A(1).
-            01 WS-TABLE.
-                05 WS-EXPENSES OCCURS 5 TIMES INDEXED BY I.
-                    10 WS-TYPE PIC 9(1).
-                    10 WS-AMOUNT PIC 9(10).
-            01 FORMATTED-INT PIC Z(04)9.
-
-       PROCEDURE DIVISION.
-           MOVE 1 TO WS-TYPE(1)
-           MOVE 1 TO WS-TYPE(2)
-           MOVE 2 TO WS-TYPE(3)
-           MOVE 2 TO WS-TYPE(4)
-           MOVE 3 TO WS-TYPE(5)
-           MOVE 5000 TO WS-AMOUNT(1)
-           MOVE 5001 TO WS-AMOUNT(2)
-           MOVE 1000 TO WS-AMOUNT(3)
-           MOVE 1001 TO WS-AMOUNT(4)
-           MOVE 4 TO WS-AMOUNT(5)
-           PERFORM PRINTREPORT
-           STOP RUN.
-
-       PRINTREPORT.
-           DISPLAY 'Expenses: '.
-           MOVE 1 TO I
-           PERFORM SHOWEXPENSEDETAIL
-           MOVE MEALS TO FORMATTED-INT
-           DISPLAY "Meals: "FORMATTED-INT.
-           MOVE TOTAL TO FORMATTED-INT
-           DISPLAY "Total: "FORMATTED-INT.
-
-       SHOWEXPENSEDETAIL.
-           IF WS-TYPE(I) = 1 OR 2
-            ADD WS-AMOUNT(I) TO MEALS
-           END-IF
-           EVALUATE WS-TYPE(I)
-                    WHEN 1 MOVE 'Dinner'      TO EXPENSENAME
-                    WHEN 2 MOVE 'Breakfast'   TO EXPENSENAME
-                    WHEN 3 MOVE 'Car Rental'  TO EXPENSENAME
-           END-EVALUATE.
-           IF WS-TYPE(I) = 1 AND WS-AMOUNT(I) > 5000
-           OR WS-TYPE(I) = 2 AND WS-AMOUNT(I) > 1000
-             MOVE 'X' TO MEALOVEREXPENSESMARKER
-           ELSE
-             MOVE ' ' TO MEALOVEREXPENSESMARKER
-           END-IF.
-           MOVE WS-AMOUNT(I) TO FORMATTED-INT
-           DISPLAY EXPENSENAME FORMATTED-INT ' ' MEALOVEREXPENSESMARKER
-           ADD WS-AMOUNT(I) TO TOTAL
-           IF I < 5
-               ADD 1 TO I
-               PERFORM SHOWEXPENSEDETAIL
-           END-IF.
+000010*****************************************************************
+000020*  PROGRAM-ID   : EXPRPT01
+000030*  AUTHOR       : C. A. HUJER
+000040*  INSTALLATION : TRAVEL & EXPENSE ACCOUNTING
+000050*  DATE-WRITTEN : 2024-02-01
+000060*
+000070*  REMARKS.
+000080*      READS AN EMPLOYEE'S SUBMITTED EXPENSE LINE ITEMS FROM THE
+000090*      EXPTRANS TRANSACTION FILE, APPLIES POLICY LIMITS, AND
+000100*      PRINTS AN EXPENSE REPORT SHOWING EACH LINE, THE MEALS
+000110*      SUBTOTAL AND THE GRAND TOTAL.
+000120*
+000130*  MODIFICATION HISTORY
+000140*  DATE       INIT DESCRIPTION
+000150*  ---------- ---- ------------------------------------------
+000160*  2024-02-01 CAH  ORIGINAL VERSION.
+000170*  2026-08-09 CAH  REPLACED HARD-CODED EXPENSE LINES WITH A
+000180*                  READ OF THE EXPTRANS TRANSACTION FILE.
+000190*  2026-08-09 CAH  ADDED LODGING, AIRFARE AND MILEAGE EXPENSE
+000200*                  TYPES, EACH WITH ITS OWN POLICY LIMIT.
+000210*  2026-08-09 CAH  REPORT LINES NOW WRITTEN TO THE EXPRPT PRINT
+000220*                  FILE INSTEAD OF DISPLAYED TO THE CONSOLE.
+000230*  2026-08-09 CAH  ADDED EMPLOYEE/TRIP HEADER BLOCK READ FROM A
+000240*                  NEW EXPTRANS HEADER RECORD AND PRINTED AT THE
+000250*                  TOP OF THE REPORT.
+000260*  2026-08-09 CAH  EXTENDED TO A BATCH DRIVER THAT PROCESSES ONE
+000270*                  EMPLOYEE REPORT PER HEADER/DETAIL GROUP FOUND
+000280*                  ON EXPTRANS AND PRINTS A CONTROL-TOTAL SUMMARY
+000290*                  AFTER THE LAST REPORT.
+000300*  2026-08-09 CAH  ADDED A CURRENCY CODE PER EXPENSE LINE AND A
+000310*                  DAILY RATE LOOKUP (EXCHRATE) TO CONVERT
+000320*                  FOREIGN-CURRENCY LINES TO HOME CURRENCY
+000330*                  BEFORE TOTALING AND POLICY-LIMIT CHECKING.
+000340*  2026-08-09 CAH  OVER-LIMIT LINES ARE NOW ALSO WRITTEN TO THE
+000350*                  EXPEXCP EXCEPTION FILE FOR THE MANAGER
+000360*                  APPROVAL QUEUE.
+000370*  2026-08-09 CAH  ADDED CHECKPOINT RECORDS WRITTEN AFTER EACH
+000380*                  COMPLETED EMPLOYEE REPORT AND A PARM-DRIVEN
+000390*                  RESTART OPTION THAT SKIPS FORWARD PAST EVERY
+000400*                  REPORT ALREADY CHECKPOINTED.
+000410*  2026-08-09 CAH  ADDED THE EXPGLEX GL POSTING EXTRACT - ONE
+000420*                  RECORD PER EXPENSE TYPE PER REPORT, MAPPED TO
+000430*                  ITS GL ACCOUNT CODE, FOR AUTOMATED POSTING.
+000440*  2026-08-09 CAH  FIXED WS-GL-TOTALS NOT BEING ZEROED NUMERICALLY,
+000450*                  WIDENED FORMATTED-INT TO HOLD A FULL PIC 9(10)
+000460*                  AMOUNT, ADDED OVERFLOW CHECKS ON WS-EXPENSES AND
+000470*                  WS-RATE-ENTRY, AND BOUNDED THE RATE-TABLE SEARCH
+000480*                  TO THE NUMBER OF RATES ACTUALLY LOADED.
+000490*  2026-08-09 CAH  RENAMED THE PROGRAM TO EXPRPT01 (THE ORIGINAL
+000500*                  NAME WAS NOT A VALID 8-CHARACTER LOAD-MODULE
+000510*                  NAME), ADDED A RANGE CHECK ON THE INCOMING
+000520*                  EXPENSE TYPE CODE, CARRIED THE BATCH CONTROL
+000530*                  TOTALS FORWARD ACROSS A RESTART VIA THE
+000540*                  CHECKPOINT FILE, MADE EXPEXCP AND EXPGLEX
+000550*                  RESTART-AWARE LIKE EXPCKPT, AND REMOVED DEAD
+000560*                  CODE.
+000570*  2026-08-09 CAH  ADDED HEADER/DETAIL RECORD-TYPE VALIDATION TO
+000580*                  2000-PROCESS-REPORTS AND 2100-LOAD-EXPENSES,
+000590*                  ADDED AN ON SIZE ERROR CHECK TO THE CURRENCY
+000600*                  CONVERSION IN 3110-CONVERT-AMOUNT, TIGHTENED
+000610*                  THE RESTART PARM CHECK TO REQUIRE AN EXACT
+000620*                  LENGTH MATCH, AND MOVED 2900-WRITE-CHECKPOINT
+000630*                  TO FOLLOW 2100-LOAD-EXPENSES SO PARAGRAPHS
+000640*                  APPEAR IN NUMBER ORDER.
+000650*****************************************************************
+000660 IDENTIFICATION DIVISION.
+000670 PROGRAM-ID.    EXPRPT01.
+000680 AUTHOR.        C. A. HUJER.
+000690 INSTALLATION.  TRAVEL & EXPENSE ACCOUNTING.
+000700 DATE-WRITTEN.  2024-02-01.
+000710 DATE-COMPILED.
+000720
+000730 ENVIRONMENT DIVISION.
+000740 INPUT-OUTPUT SECTION.
+000750 FILE-CONTROL.
+000760     SELECT EXPTRANS ASSIGN TO EXPTRANS
+000770         ORGANIZATION IS SEQUENTIAL.
+000780     SELECT EXPRPT ASSIGN TO EXPRPT
+000790         ORGANIZATION IS SEQUENTIAL.
+000800     SELECT EXCHRATE ASSIGN TO EXCHRATE
+000810         ORGANIZATION IS SEQUENTIAL.
+000820     SELECT EXPEXCP ASSIGN TO EXPEXCP
+000830         ORGANIZATION IS SEQUENTIAL.
+000840     SELECT OPTIONAL EXPCKPT ASSIGN TO EXPCKPT
+000850         ORGANIZATION IS SEQUENTIAL.
+000860     SELECT EXPGLEX ASSIGN TO EXPGLEX
+000870         ORGANIZATION IS SEQUENTIAL.
+000880
+000890 DATA DIVISION.
+000900 FILE SECTION.
+000910 FD  EXPTRANS
+000920     RECORDING MODE IS F.
+000930     COPY EXPTRAN.
+000940
+000950 FD  EXPRPT
+000960     RECORDING MODE IS F.
+000970     COPY EXPRPT.
+000980
+000990 FD  EXCHRATE
+001000     RECORDING MODE IS F.
+001010     COPY EXCHRATE.
+001020
+001030 FD  EXPEXCP
+001040     RECORDING MODE IS F.
+001050     COPY EXPEXCP.
+001060
+001070 FD  EXPCKPT
+001080     RECORDING MODE IS F.
+001090     COPY EXPCKPT.
+001100
+001110 FD  EXPGLEX
+001120     RECORDING MODE IS F.
+001130     COPY EXPGLEX.
+001140
+001150 WORKING-STORAGE SECTION.
+001160*----------------------------------------------------------------
+001170*    SWITCHES
+001180*----------------------------------------------------------------
+001190 01  WS-EXPTRANS-EOF-SW          PIC X(01)   VALUE 'N'.
+001200         88  WS-EXPTRANS-EOF                     VALUE 'Y'.
+001210         88  WS-EXPTRANS-NOT-EOF                 VALUE 'N'.
+001220 01  WS-EXCHRATE-EOF-SW          PIC X(01)   VALUE 'N'.
+001230         88  WS-EXCHRATE-EOF                      VALUE 'Y'.
+001240         88  WS-EXCHRATE-NOT-EOF                  VALUE 'N'.
+001250 01  WS-EXPCKPT-EOF-SW           PIC X(01)   VALUE 'N'.
+001260         88  WS-EXPCKPT-EOF                       VALUE 'Y'.
+001270         88  WS-EXPCKPT-NOT-EOF                   VALUE 'N'.
+001280 01  WS-RESTART-SW               PIC X(01)   VALUE 'N'.
+001290         88  WS-RESTART-REQUESTED                 VALUE 'Y'.
+001300         88  WS-RESTART-NOT-REQUESTED             VALUE 'N'.
+001310
+001320*----------------------------------------------------------------
+001330*    COUNTERS AND ACCUMULATORS
+001340*----------------------------------------------------------------
+001350 77  WS-LINE-COUNT               PIC 9(05)   COMP VALUE 0.
+001360 01  TOTAL                       PIC 9(10)         VALUE 0.
+001370 01  MEALS                       PIC 9(10)         VALUE 0.
+001380 77  WS-ABEND-MSG                PIC X(60)   VALUE SPACES.
+001390
+001400*----------------------------------------------------------------
+001410*    BATCH CONTROL TOTALS - ACCUMULATED ACROSS EVERY REPORT IN
+001420*    THE RUN AND PRINTED AS A SUMMARY AFTER THE LAST REPORT
+001430*----------------------------------------------------------------
+001440 77  WS-REPORT-COUNT             PIC 9(05)   COMP VALUE 0.
+001450 77  WS-OVER-LIMIT-COUNT         PIC 9(05)   COMP VALUE 0.
+001460 01  WS-GRAND-TOTAL              PIC 9(12)         VALUE 0.
+001470 01  WS-GRAND-MEALS              PIC 9(12)         VALUE 0.
+001480
+001490*----------------------------------------------------------------
+001500*    RESTART CONTROL - THE REPORT NUMBER OF THE LAST EMPLOYEE
+001510*    REPORT CHECKPOINTED BY A PRIOR RUN.  REPORTS AT OR BELOW
+001520*    THIS NUMBER ARE SKIPPED WHEN WS-RESTART-REQUESTED IS SET.
+001530*----------------------------------------------------------------
+001540 01  WS-LAST-CKPT-REPORT-NO      PIC 9(06)         VALUE 0.
+001550 01  WS-LAST-CKPT-GRAND-TOTAL    PIC 9(12)         VALUE 0.
+001560 01  WS-LAST-CKPT-GRAND-MEALS    PIC 9(12)         VALUE 0.
+001570 77  WS-LAST-CKPT-REPORT-COUNT   PIC 9(05)   COMP VALUE 0.
+001580 77  WS-LAST-CKPT-OVER-LIMIT-COUNT PIC 9(05) COMP VALUE 0.
+001590
+001600*----------------------------------------------------------------
+001610*    DAILY EXCHANGE RATE TABLE - LOADED FROM EXCHRATE AND USED
+001620*    TO CONVERT FOREIGN-CURRENCY EXPENSE LINES TO HOME CURRENCY
+001630*----------------------------------------------------------------
+001640 77  WS-RATE-COUNT               PIC 9(03)   COMP VALUE 0.
+001650 77  WS-MAX-RATES                PIC 9(03)   COMP VALUE 20.
+001660 01  WS-RATE-TABLE.
+001670         05  WS-RATE-ENTRY OCCURS 0 TO 20 TIMES
+001680                           DEPENDING ON WS-RATE-COUNT
+001690                           INDEXED BY RI.
+001700             10  WS-RATE-CURRENCY    PIC X(03).
+001710             10  WS-RATE-VALUE       PIC 9(03)V9(06).
+001720 01  WS-CONVERTED-AMOUNT         PIC 9(10)         VALUE 0.
+001730
+001740*----------------------------------------------------------------
+001750*    DETAIL LINE WORK AREAS
+001760*----------------------------------------------------------------
+001770 01  EXPENSENAME                 PIC A(11).
+001780 01  MEALOVEREXPENSESMARKER      PIC A(01).
+001790 01  FORMATTED-INT               PIC Z(09)9.
+001800 01  WS-REPORT-NO-FMT            PIC Z(05)9.
+001810 01  WS-GRAND-FMT                PIC Z(11)9.
+001820 01  WS-COUNT-FMT                PIC Z(04)9.
+001830
+001840*----------------------------------------------------------------
+001850*    PER-EXPENSE-TYPE POLICY LIMITS
+001860*----------------------------------------------------------------
+001870 77  WS-DINNER-LIMIT             PIC 9(10)   VALUE 5000.
+001880 77  WS-BREAKFAST-LIMIT          PIC 9(10)   VALUE 1000.
+001890 77  WS-CAR-RENTAL-LIMIT         PIC 9(10)   VALUE 15000.
+001900 77  WS-LODGING-LIMIT            PIC 9(10)   VALUE 20000.
+001910 77  WS-AIRFARE-LIMIT            PIC 9(10)   VALUE 50000.
+001920 77  WS-MILEAGE-LIMIT            PIC 9(10)   VALUE 3000.
+001930
+001940*----------------------------------------------------------------
+001950*    GL ACCOUNT CODES AND PER-REPORT TOTALS FOR THE EXPGLEX
+001960*    POSTING EXTRACT - WS-GL-TOTALS(TYPE) ACCUMULATES EACH
+001970*    TYPE'S CONVERTED AMOUNT FOR THE REPORT CURRENTLY PRINTING
+001980*    AND IS RESET AT THE START OF EACH REPORT.
+001990*----------------------------------------------------------------
+002000 77  WS-GL-DINNER-ACCT           PIC X(08)   VALUE '60010000'.
+002010 77  WS-GL-BREAKFAST-ACCT        PIC X(08)   VALUE '60011000'.
+002020 77  WS-GL-CARRENTAL-ACCT        PIC X(08)   VALUE '60020000'.
+002030 77  WS-GL-LODGING-ACCT          PIC X(08)   VALUE '60030000'.
+002040 77  WS-GL-AIRFARE-ACCT          PIC X(08)   VALUE '60040000'.
+002050 77  WS-GL-MILEAGE-ACCT          PIC X(08)   VALUE '60050000'.
+002060 01  WS-GL-TOTALS.
+002070         05  WS-GL-TOTAL OCCURS 6 TIMES INDEXED BY GI
+002080                                     PIC 9(10).
+002090
+002100*----------------------------------------------------------------
+002110*    EMPLOYEE / TRIP HEADER - LOADED FROM THE EXPTRANS HEADER
+002120*    RECORD THAT PRECEDES EACH EMPLOYEE'S DETAIL RECORDS
+002130*----------------------------------------------------------------
+002140 01  WS-HEADER.
+002150         05  WS-EMP-ID                   PIC X(06).
+002160         05  WS-EMP-NAME                 PIC X(20).
+002170         05  WS-DEPARTMENT               PIC X(10).
+002180         05  WS-TRIP-START               PIC X(08).
+002190         05  WS-TRIP-END                 PIC X(08).
+002200         05  WS-REPORT-NO                PIC 9(06).
+002210
+002220*----------------------------------------------------------------
+002230*    EXPENSE LINE TABLE - LOADED FROM EXPTRANS
+002240*----------------------------------------------------------------
+002250 77  WS-MAX-EXPENSES             PIC 9(03)   COMP VALUE 200.
+002260 01  WS-TABLE.
+002270         05  WS-EXPENSES OCCURS 200 TIMES INDEXED BY I.
+002280             10  WS-TYPE             PIC 9(01).
+002290             10  WS-AMOUNT           PIC 9(10).
+002300             10  WS-CURRENCY         PIC X(03).
+002310
+002320 LINKAGE SECTION.
+002330*----------------------------------------------------------------
+002340*    EXEC PARM AREA - THE STANDARD MAINFRAME PARM PASSING
+002350*    CONVENTION: A HALFWORD LENGTH FOLLOWED BY THE PARM TEXT
+002360*    FROM THE JCL EXEC STATEMENT.  PARM='RESTART' TELLS THIS RUN
+002370*    TO SKIP FORWARD PAST EVERY REPORT ALREADY CHECKPOINTED.
+002380*----------------------------------------------------------------
+002390 01  LK-PARM-AREA.
+002400         05  LK-PARM-LENGTH           PIC S9(04) COMP.
+002410         05  LK-PARM-TEXT              PIC X(08).
+002420
+002430 PROCEDURE DIVISION USING LK-PARM-AREA.
+002440 0000-MAINLINE.
+002450     PERFORM 1000-INITIALIZE
+002460         THRU 1000-EXIT
+002470     PERFORM 2000-PROCESS-REPORTS
+002480         THRU 2000-EXIT
+002490         UNTIL WS-EXPTRANS-EOF
+002500     PERFORM 3900-PRINT-BATCH-SUMMARY
+002510         THRU 3900-EXIT
+002520     PERFORM 9999-TERMINATE
+002530         THRU 9999-EXIT
+002540     STOP RUN.
+002550
+002560*****************************************************************
+002570*  1000-INITIALIZE
+002580*      OPEN THE TRANSACTION AND REPORT FILES AND PRIME THE FIRST
+002590*      READ OF THE TRANSACTION FILE FOR THE PROCESSING LOOP.
+002600*****************************************************************
+002610 1000-INITIALIZE.
+002620     MOVE 'N' TO WS-RESTART-SW
+002630     IF LK-PARM-LENGTH = 7
+002640         AND LK-PARM-TEXT(1:7) = 'RESTART'
+002650             SET WS-RESTART-REQUESTED TO TRUE
+002660     END-IF
+002670     OPEN INPUT EXPTRANS
+002680     OPEN OUTPUT EXPRPT
+002690     IF WS-RESTART-REQUESTED
+002700         OPEN EXTEND EXPEXCP
+002710         OPEN EXTEND EXPGLEX
+002720     ELSE
+002730         OPEN OUTPUT EXPEXCP
+002740         OPEN OUTPUT EXPGLEX
+002750     END-IF
+002760     PERFORM 1050-LOAD-RATES
+002770         THRU 1050-EXIT
+002780     PERFORM 1070-OPEN-CHECKPOINT
+002790         THRU 1070-EXIT
+002800     PERFORM 1100-READ-EXPTRANS
+002810         THRU 1100-EXIT.
+002820 1000-EXIT.
+002830     EXIT.
+002840
+002850*****************************************************************
+002860*  1050-LOAD-RATES
+002870*      OPEN THE DAILY EXCHANGE-RATE FILE AND LOAD WS-RATE-TABLE
+002880*      WITH ONE ENTRY PER CURRENCY ON THE FILE.
+002890*****************************************************************
+002900 1050-LOAD-RATES.
+002910     OPEN INPUT EXCHRATE
+002920     MOVE 0 TO WS-RATE-COUNT
+002930     SET RI TO 1
+002940     PERFORM 1060-LOAD-ONE-RATE
+002950         THRU 1060-EXIT
+002960         UNTIL WS-EXCHRATE-EOF
+002970     CLOSE EXCHRATE.
+002980 1050-EXIT.
+002990     EXIT.
+003000
+003010*****************************************************************
+003020*  1060-LOAD-ONE-RATE
+003030*      READ ONE EXCHRATE RECORD AND MOVE IT INTO THE NEXT ROW OF
+003040*      WS-RATE-TABLE.
+003050*****************************************************************
+003060 1060-LOAD-ONE-RATE.
+003070     READ EXCHRATE
+003080         AT END
+003090             SET WS-EXCHRATE-EOF TO TRUE
+003100             GO TO 1060-EXIT
+003110     END-READ
+003120     IF RI > WS-MAX-RATES
+003130         MOVE 'EXCHRATE TABLE FULL' TO WS-ABEND-MSG
+003140         GO TO 9000-ABEND
+003150     END-IF
+003160     MOVE EXCHRATE-CURRENCY  TO WS-RATE-CURRENCY(RI)
+003170     MOVE EXCHRATE-RATE      TO WS-RATE-VALUE(RI)
+003180     ADD 1 TO WS-RATE-COUNT
+003190     SET RI UP BY 1.
+003200 1060-EXIT.
+003210     EXIT.
+003220
+003230*****************************************************************
+003240*  1070-OPEN-CHECKPOINT
+003250*      ON A RESTART RUN, READ ANY CHECKPOINT RECORDS LEFT BY THE
+003260*      PRIOR RUN TO FIND THE LAST REPORT NUMBER COMPLETED, THEN
+003270*      REOPEN THE CHECKPOINT FILE TO EXTEND IT WITH THIS RUN'S
+003280*      CHECKPOINTS.  ON A NORMAL RUN THE FILE IS SIMPLY OPENED
+003290*      FOR OUTPUT.
+003300*****************************************************************
+003310 1070-OPEN-CHECKPOINT.
+003320     IF WS-RESTART-REQUESTED
+003330         OPEN INPUT EXPCKPT
+003340         PERFORM 1080-READ-ONE-CKPT
+003350             THRU 1080-EXIT
+003360             UNTIL WS-EXPCKPT-EOF
+003370         CLOSE EXPCKPT
+003380         OPEN EXTEND EXPCKPT
+003390         MOVE WS-LAST-CKPT-GRAND-TOTAL TO WS-GRAND-TOTAL
+003400         MOVE WS-LAST-CKPT-GRAND-MEALS TO WS-GRAND-MEALS
+003410         MOVE WS-LAST-CKPT-REPORT-COUNT TO WS-REPORT-COUNT
+003420         MOVE WS-LAST-CKPT-OVER-LIMIT-COUNT
+003430             TO WS-OVER-LIMIT-COUNT
+003440     ELSE
+003450         OPEN OUTPUT EXPCKPT
+003460     END-IF.
+003470 1070-EXIT.
+003480     EXIT.
+003490
+003500*****************************************************************
+003510*  1080-READ-ONE-CKPT
+003520*      READ ONE CHECKPOINT RECORD FROM A PRIOR RUN AND KEEP THE
+003530*      HIGHEST REPORT NUMBER SEEN.
+003540*****************************************************************
+003550 1080-READ-ONE-CKPT.
+003560     READ EXPCKPT
+003570         AT END
+003580             SET WS-EXPCKPT-EOF TO TRUE
+003590             GO TO 1080-EXIT
+003600     END-READ
+003610     IF EXPCKPT-REPORT-NO > WS-LAST-CKPT-REPORT-NO
+003620         MOVE EXPCKPT-REPORT-NO TO WS-LAST-CKPT-REPORT-NO
+003630         MOVE EXPCKPT-GRAND-TOTAL TO WS-LAST-CKPT-GRAND-TOTAL
+003640         MOVE EXPCKPT-GRAND-MEALS TO WS-LAST-CKPT-GRAND-MEALS
+003650         MOVE EXPCKPT-REPORT-COUNT
+003660             TO WS-LAST-CKPT-REPORT-COUNT
+003670         MOVE EXPCKPT-OVER-LIMIT-COUNT
+003680             TO WS-LAST-CKPT-OVER-LIMIT-COUNT
+003690     END-IF.
+003700 1080-EXIT.
+003710     EXIT.
+003720
+003730*****************************************************************
+003740*  1100-READ-EXPTRANS
+003750*      READ THE NEXT RECORD OF ANY TYPE FROM EXPTRANS.
+003760*****************************************************************
+003770 1100-READ-EXPTRANS.
+003780     READ EXPTRANS
+003790         AT END
+003800             SET WS-EXPTRANS-EOF TO TRUE
+003810     END-READ.
+003820 1100-EXIT.
+003830     EXIT.
+003840
+003850*****************************************************************
+003860*  2000-PROCESS-REPORTS
+003870*      PROCESS ONE EMPLOYEE'S EXPENSE REPORT - THE HEADER RECORD
+003880*      ALREADY IN THE EXPTRANS BUFFER, FOLLOWED BY ITS DETAIL
+003890*      RECORDS - AND PRINT IT.  ONE BATCH RUN REPEATS THIS FOR
+003900*      EVERY EMPLOYEE'S SUBMISSION FOUND ON THE FILE.
+003910*****************************************************************
+003920 2000-PROCESS-REPORTS.
+003930     IF NOT EXPTRAN-HEADER-REC
+003940         MOVE 'EXPTRANS OUT OF SEQUENCE - HEADER EXPECTED'
+003950             TO WS-ABEND-MSG
+003960         GO TO 9000-ABEND
+003970     END-IF
+003980     MOVE EXPTRAN-EMP-ID       TO WS-EMP-ID
+003990     MOVE EXPTRAN-EMP-NAME     TO WS-EMP-NAME
+004000     MOVE EXPTRAN-DEPARTMENT   TO WS-DEPARTMENT
+004010     MOVE EXPTRAN-TRIP-START   TO WS-TRIP-START
+004020     MOVE EXPTRAN-TRIP-END     TO WS-TRIP-END
+004030     MOVE EXPTRAN-REPORT-NO    TO WS-REPORT-NO
+004040     PERFORM 1100-READ-EXPTRANS
+004050         THRU 1100-EXIT
+004060     MOVE 0 TO WS-LINE-COUNT
+004070     MOVE 1 TO I
+004080     PERFORM 2100-LOAD-EXPENSES
+004090         THRU 2100-EXIT
+004100         UNTIL WS-EXPTRANS-EOF OR EXPTRAN-HEADER-REC
+004110     IF WS-RESTART-REQUESTED
+004120         AND WS-REPORT-NO NOT > WS-LAST-CKPT-REPORT-NO
+004130             GO TO 2000-EXIT
+004140     END-IF
+004150     PERFORM 3000-PRINTREPORT
+004160         THRU 3000-EXIT
+004170     ADD 1 TO WS-REPORT-COUNT
+004180     PERFORM 2900-WRITE-CHECKPOINT
+004190         THRU 2900-EXIT.
+004200 2000-EXIT.
+004210     EXIT.
+004220
+004230*****************************************************************
+004240*  2100-LOAD-EXPENSES
+004250*      MOVE THE DETAIL RECORD ALREADY IN THE EXPTRANS BUFFER INTO
+004260*      THE NEXT ROW OF WS-TABLE AND READ THE FOLLOWING RECORD.
+004270*****************************************************************
+004280 2100-LOAD-EXPENSES.
+004290     IF I > WS-MAX-EXPENSES
+004300         MOVE 'EXPENSE TABLE FULL' TO WS-ABEND-MSG
+004310         GO TO 9000-ABEND
+004320     END-IF
+004330     IF NOT EXPTRAN-DETAIL-REC
+004340         MOVE 'EXPTRANS OUT OF SEQUENCE - DETAIL EXPECTED'
+004350             TO WS-ABEND-MSG
+004360         GO TO 9000-ABEND
+004370     END-IF
+004380     ADD 1 TO WS-LINE-COUNT
+004390     MOVE EXPTRAN-TYPE      TO WS-TYPE(I)
+004400     IF WS-TYPE(I) < 1 OR WS-TYPE(I) > 6
+004410         MOVE 'INVALID EXPENSE TYPE CODE' TO WS-ABEND-MSG
+004420         GO TO 9000-ABEND
+004430     END-IF
+004440     MOVE EXPTRAN-AMOUNT    TO WS-AMOUNT(I)
+004450     MOVE EXPTRAN-CURRENCY  TO WS-CURRENCY(I)
+004460     ADD 1 TO I
+004470     PERFORM 1100-READ-EXPTRANS
+004480         THRU 1100-EXIT.
+004490 2100-EXIT.
+004500     EXIT.
+004510
+004520*****************************************************************
+004530*  2900-WRITE-CHECKPOINT
+004540*      RECORD THAT THIS EMPLOYEE'S REPORT FINISHED PRINTING SO A
+004550*      RESTARTED RUN CAN SKIP PAST IT.
+004560*****************************************************************
+004570 2900-WRITE-CHECKPOINT.
+004580     MOVE WS-REPORT-NO TO EXPCKPT-REPORT-NO
+004590     MOVE WS-EMP-ID    TO EXPCKPT-EMP-ID
+004600     MOVE WS-GRAND-TOTAL TO EXPCKPT-GRAND-TOTAL
+004610     MOVE WS-GRAND-MEALS TO EXPCKPT-GRAND-MEALS
+004620     MOVE WS-REPORT-COUNT TO EXPCKPT-REPORT-COUNT
+004630     MOVE WS-OVER-LIMIT-COUNT TO EXPCKPT-OVER-LIMIT-COUNT
+004640     WRITE EXPCKPT-RECORD.
+004650 2900-EXIT.
+004660     EXIT.
+004670
+004680*****************************************************************
+004690*  3000-PRINTREPORT
+004700*      WRITE THE EXPENSE DETAIL LINES TO EXPRPT FOLLOWED BY THE
+004710*      MEALS AND GRAND TOTAL LINES.
+004720*****************************************************************
+004730 3000-PRINTREPORT.
+004740     MOVE 0 TO TOTAL
+004750     MOVE 0 TO MEALS
+004760     MOVE ZEROS TO WS-GL-TOTALS
+004770     PERFORM 3010-PRINT-HEADER-BLOCK
+004780         THRU 3010-EXIT
+004790     MOVE SPACES TO EXPRPT-LINE
+004800     MOVE 'Expenses: ' TO EXPRPT-LINE
+004810     WRITE EXPRPT-RECORD
+004820     MOVE 1 TO I
+004830     PERFORM 3100-SHOWEXPENSEDETAIL
+004840         THRU 3100-EXIT
+004850         UNTIL I > WS-LINE-COUNT
+004860     SET GI TO 1
+004870     PERFORM 3200-WRITE-GL-EXTRACT
+004880         THRU 3200-EXIT
+004890         UNTIL GI > 6
+004900     MOVE MEALS TO FORMATTED-INT
+004910     MOVE SPACES TO EXPRPT-LINE
+004920     STRING 'Meals: ' DELIMITED BY SIZE
+004930            FORMATTED-INT DELIMITED BY SIZE
+004940            INTO EXPRPT-LINE
+004950     WRITE EXPRPT-RECORD
+004960     MOVE TOTAL TO FORMATTED-INT
+004970     MOVE SPACES TO EXPRPT-LINE
+004980     STRING 'Total: ' DELIMITED BY SIZE
+004990            FORMATTED-INT DELIMITED BY SIZE
+005000            INTO EXPRPT-LINE
+005010     WRITE EXPRPT-RECORD
+005020     ADD TOTAL TO WS-GRAND-TOTAL
+005030     ADD MEALS TO WS-GRAND-MEALS.
+005040 3000-EXIT.
+005050     EXIT.
+005060
+005070*****************************************************************
+005080*  3010-PRINT-HEADER-BLOCK
+005090*      WRITE THE EMPLOYEE/TRIP IDENTIFICATION BLOCK AT THE TOP
+005100*      OF THE REPORT SO PRINTED REPORTS CAN BE TOLD APART.
+005110*****************************************************************
+005120 3010-PRINT-HEADER-BLOCK.
+005130     MOVE WS-REPORT-NO TO WS-REPORT-NO-FMT
+005140     MOVE SPACES TO EXPRPT-LINE
+005150     STRING 'Report Number: ' DELIMITED BY SIZE
+005160            WS-REPORT-NO-FMT DELIMITED BY SIZE
+005170            INTO EXPRPT-LINE
+005180     WRITE EXPRPT-RECORD
+005190     MOVE SPACES TO EXPRPT-LINE
+005200     STRING 'Employee Name: ' DELIMITED BY SIZE
+005210            WS-EMP-NAME DELIMITED BY SIZE
+005220            INTO EXPRPT-LINE
+005230     WRITE EXPRPT-RECORD
+005240     MOVE SPACES TO EXPRPT-LINE
+005250     STRING 'Employee ID:   ' DELIMITED BY SIZE
+005260            WS-EMP-ID DELIMITED BY SIZE
+005270            INTO EXPRPT-LINE
+005280     WRITE EXPRPT-RECORD
+005290     MOVE SPACES TO EXPRPT-LINE
+005300     STRING 'Department:    ' DELIMITED BY SIZE
+005310            WS-DEPARTMENT DELIMITED BY SIZE
+005320            INTO EXPRPT-LINE
+005330     WRITE EXPRPT-RECORD
+005340     MOVE SPACES TO EXPRPT-LINE
+005350     STRING 'Trip Dates:    ' DELIMITED BY SIZE
+005360            WS-TRIP-START DELIMITED BY SIZE
+005370            ' - ' DELIMITED BY SIZE
+005380            WS-TRIP-END DELIMITED BY SIZE
+005390            INTO EXPRPT-LINE
+005400     WRITE EXPRPT-RECORD
+005410     MOVE SPACES TO EXPRPT-LINE
+005420     WRITE EXPRPT-RECORD.
+005430 3010-EXIT.
+005440     EXIT.
+005450
+005460*****************************************************************
+005470*  3100-SHOWEXPENSEDETAIL
+005480*      APPLY POLICY LIMITS TO ONE EXPENSE LINE AND WRITE ITS
+005490*      DETAIL LINE TO EXPRPT.
+005500*****************************************************************
+005510 3100-SHOWEXPENSEDETAIL.
+005520     PERFORM 3110-CONVERT-AMOUNT
+005530         THRU 3110-EXIT
+005540     IF WS-TYPE(I) = 1 OR 2
+005550         ADD WS-CONVERTED-AMOUNT TO MEALS
+005560     END-IF
+005570     ADD WS-CONVERTED-AMOUNT TO WS-GL-TOTAL(WS-TYPE(I))
+005580     EVALUATE WS-TYPE(I)
+005590         WHEN 1  MOVE 'Dinner'      TO EXPENSENAME
+005600         WHEN 2  MOVE 'Breakfast'   TO EXPENSENAME
+005610         WHEN 3  MOVE 'Car Rental'  TO EXPENSENAME
+005620         WHEN 4  MOVE 'Lodging'     TO EXPENSENAME
+005630         WHEN 5  MOVE 'Airfare'     TO EXPENSENAME
+005640         WHEN 6  MOVE 'Mileage'     TO EXPENSENAME
+005650     END-EVALUATE
+005660     EVALUATE TRUE
+005670         WHEN WS-TYPE(I) = 1 AND
+005680              WS-CONVERTED-AMOUNT > WS-DINNER-LIMIT
+005690         WHEN WS-TYPE(I) = 2 AND
+005700              WS-CONVERTED-AMOUNT > WS-BREAKFAST-LIMIT
+005710         WHEN WS-TYPE(I) = 3 AND
+005720              WS-CONVERTED-AMOUNT > WS-CAR-RENTAL-LIMIT
+005730         WHEN WS-TYPE(I) = 4 AND
+005740              WS-CONVERTED-AMOUNT > WS-LODGING-LIMIT
+005750         WHEN WS-TYPE(I) = 5 AND
+005760              WS-CONVERTED-AMOUNT > WS-AIRFARE-LIMIT
+005770         WHEN WS-TYPE(I) = 6 AND
+005780              WS-CONVERTED-AMOUNT > WS-MILEAGE-LIMIT
+005790             MOVE 'X' TO MEALOVEREXPENSESMARKER
+005800         WHEN OTHER
+005810             MOVE ' ' TO MEALOVEREXPENSESMARKER
+005820     END-EVALUATE
+005830     IF MEALOVEREXPENSESMARKER = 'X'
+005840         ADD 1 TO WS-OVER-LIMIT-COUNT
+005850         PERFORM 3120-WRITE-EXCEPTION
+005860             THRU 3120-EXIT
+005870     END-IF
+005880     MOVE WS-CONVERTED-AMOUNT TO FORMATTED-INT
+005890     MOVE SPACES TO EXPRPT-LINE
+005900     STRING EXPENSENAME DELIMITED BY SIZE
+005910            FORMATTED-INT DELIMITED BY SIZE
+005920            ' ' DELIMITED BY SIZE
+005930            MEALOVEREXPENSESMARKER DELIMITED BY SIZE
+005940            INTO EXPRPT-LINE
+005950     WRITE EXPRPT-RECORD
+005960     ADD WS-CONVERTED-AMOUNT TO TOTAL
+005970     ADD 1 TO I.
+005980 3100-EXIT.
+005990     EXIT.
+006000
+006010*****************************************************************
+006020*  3110-CONVERT-AMOUNT
+006030*      LOOK UP THE CURRENT EXPENSE LINE'S CURRENCY IN THE DAILY
+006040*      RATE TABLE AND CONVERT WS-AMOUNT(I) TO HOME CURRENCY IN
+006050*      WS-CONVERTED-AMOUNT.  A CURRENCY NOT FOUND ON THE RATE
+006060*      FILE IS ASSUMED TO ALREADY BE IN HOME CURRENCY.
+006070*****************************************************************
+006080 3110-CONVERT-AMOUNT.
+006090     SET RI TO 1
+006100     SEARCH WS-RATE-ENTRY
+006110         AT END
+006120             COMPUTE WS-CONVERTED-AMOUNT = WS-AMOUNT(I)
+006130         WHEN WS-RATE-CURRENCY(RI) = WS-CURRENCY(I)
+006140             COMPUTE WS-CONVERTED-AMOUNT ROUNDED =
+006150                 WS-AMOUNT(I) * WS-RATE-VALUE(RI)
+006160                 ON SIZE ERROR
+006170                     MOVE 'CONVERTED AMOUNT OVERFLOW'
+006180                         TO WS-ABEND-MSG
+006190                     GO TO 9000-ABEND
+006200             END-COMPUTE
+006210     END-SEARCH.
+006220 3110-EXIT.
+006230     EXIT.
+006240
+006250*****************************************************************
+006260*  3120-WRITE-EXCEPTION
+006270*      WRITE ONE RECORD TO THE POLICY-EXCEPTION FILE FOR THE
+006280*      CURRENT OVER-LIMIT EXPENSE LINE.
+006290*****************************************************************
+006300 3120-WRITE-EXCEPTION.
+006310     MOVE WS-EMP-ID           TO EXPEXCP-EMP-ID
+006320     MOVE WS-EMP-NAME         TO EXPEXCP-EMP-NAME
+006330     MOVE WS-REPORT-NO        TO EXPEXCP-REPORT-NO
+006340     MOVE EXPENSENAME         TO EXPEXCP-TYPE-NAME
+006350     MOVE WS-CONVERTED-AMOUNT TO EXPEXCP-AMOUNT
+006360     WRITE EXPEXCP-RECORD.
+006370 3120-EXIT.
+006380     EXIT.
+006390
+006400*****************************************************************
+006410*  3200-WRITE-GL-EXTRACT
+006420*      WRITE ONE EXPGLEX RECORD FOR THE CURRENT GL TABLE ENTRY
+006430*      (INDEXED BY GI) IF THAT EXPENSE TYPE HAD ANY AMOUNT ON
+006440*      THIS REPORT, MAPPING THE TYPE TO ITS GL ACCOUNT CODE.
+006450*****************************************************************
+006460 3200-WRITE-GL-EXTRACT.
+006470     IF WS-GL-TOTAL(GI) > 0
+006480         MOVE WS-REPORT-NO     TO EXPGLEX-REPORT-NO
+006490         MOVE WS-EMP-ID        TO EXPGLEX-EMP-ID
+006500         MOVE WS-GL-TOTAL(GI)  TO EXPGLEX-AMOUNT
+006510         EVALUATE GI
+006520             WHEN 1
+006530                 MOVE WS-GL-DINNER-ACCT    TO EXPGLEX-GL-ACCOUNT
+006540                 MOVE 'Dinner'             TO EXPGLEX-TYPE-NAME
+006550             WHEN 2
+006560                 MOVE WS-GL-BREAKFAST-ACCT TO EXPGLEX-GL-ACCOUNT
+006570                 MOVE 'Breakfast'          TO EXPGLEX-TYPE-NAME
+006580             WHEN 3
+006590                 MOVE WS-GL-CARRENTAL-ACCT TO EXPGLEX-GL-ACCOUNT
+006600                 MOVE 'Car Rental'         TO EXPGLEX-TYPE-NAME
+006610             WHEN 4
+006620                 MOVE WS-GL-LODGING-ACCT   TO EXPGLEX-GL-ACCOUNT
+006630                 MOVE 'Lodging'            TO EXPGLEX-TYPE-NAME
+006640             WHEN 5
+006650                 MOVE WS-GL-AIRFARE-ACCT   TO EXPGLEX-GL-ACCOUNT
+006660                 MOVE 'Airfare'            TO EXPGLEX-TYPE-NAME
+006670             WHEN 6
+006680                 MOVE WS-GL-MILEAGE-ACCT   TO EXPGLEX-GL-ACCOUNT
+006690                 MOVE 'Mileage'            TO EXPGLEX-TYPE-NAME
+006700         END-EVALUATE
+006710         WRITE EXPGLEX-RECORD
+006720     END-IF
+006730     SET GI UP BY 1.
+006740 3200-EXIT.
+006750     EXIT.
+006760
+006770*****************************************************************
+006780*  3900-PRINT-BATCH-SUMMARY
+006790*      WRITE THE BATCH CONTROL-TOTAL SUMMARY AFTER THE LAST
+006800*      REPORT SO THE DAY'S BATCH CAN BE RECONCILED AGAINST THE
+006810*      SUBMISSION COUNT.
+006820*****************************************************************
+006830 3900-PRINT-BATCH-SUMMARY.
+006840     MOVE SPACES TO EXPRPT-LINE
+006850     WRITE EXPRPT-RECORD
+006860     MOVE SPACES TO EXPRPT-LINE
+006870     MOVE 'Batch Summary: ' TO EXPRPT-LINE
+006880     WRITE EXPRPT-RECORD
+006890     MOVE WS-REPORT-COUNT TO WS-COUNT-FMT
+006900     MOVE SPACES TO EXPRPT-LINE
+006910     STRING 'Reports Processed: ' DELIMITED BY SIZE
+006920            WS-COUNT-FMT DELIMITED BY SIZE
+006930            INTO EXPRPT-LINE
+006940     WRITE EXPRPT-RECORD
+006950     MOVE WS-GRAND-MEALS TO WS-GRAND-FMT
+006960     MOVE SPACES TO EXPRPT-LINE
+006970     STRING 'Grand Meals Total: ' DELIMITED BY SIZE
+006980            WS-GRAND-FMT DELIMITED BY SIZE
+006990            INTO EXPRPT-LINE
+007000     WRITE EXPRPT-RECORD
+007010     MOVE WS-GRAND-TOTAL TO WS-GRAND-FMT
+007020     MOVE SPACES TO EXPRPT-LINE
+007030     STRING 'Grand Total: ' DELIMITED BY SIZE
+007040            WS-GRAND-FMT DELIMITED BY SIZE
+007050            INTO EXPRPT-LINE
+007060     WRITE EXPRPT-RECORD
+007070     MOVE WS-OVER-LIMIT-COUNT TO WS-COUNT-FMT
+007080     MOVE SPACES TO EXPRPT-LINE
+007090     STRING 'Over-Limit Lines: ' DELIMITED BY SIZE
+007100            WS-COUNT-FMT DELIMITED BY SIZE
+007110            INTO EXPRPT-LINE
+007120     WRITE EXPRPT-RECORD.
+007130 3900-EXIT.
+007140     EXIT.
+007150
+007160*****************************************************************
+007170*  9000-ABEND
+007180*      A FATAL CONDITION - A WORKING-STORAGE TABLE FILLED TO
+007190*      CAPACITY BEFORE ITS INPUT WAS EXHAUSTED, OR BAD DATA THAT
+007200*      FAILED A VALIDATION CHECK.  DISPLAY THE DIAGNOSTIC THE
+007210*      CALLING PARAGRAPH MOVED TO WS-ABEND-MSG AND END THE RUN
+007220*      WITH A NONZERO RETURN CODE SO THE JOB STEP SHOWS FAILED.
+007230*****************************************************************
+007240 9000-ABEND.
+007250     DISPLAY WS-ABEND-MSG
+007260     MOVE 16 TO RETURN-CODE
+007270     STOP RUN.
+007280
+007290*****************************************************************
+007300*  9999-TERMINATE
+007310*****************************************************************
+007320 9999-TERMINATE.
+007330     CLOSE EXPTRANS
+007340     CLOSE EXPRPT
+007350     CLOSE EXPEXCP
+007360     CLOSE EXPCKPT
+007370     CLOSE EXPGLEX.
+007380 9999-EXIT.
+007390     EXIT.
